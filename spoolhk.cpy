@@ -0,0 +1,47 @@
+      *****************************************************************
+      *    SPOOLHK                                                   *
+      *    SPOOL HOUSEKEEPING CONTROL SETTINGS.                      *
+      *    INCLUDED UNDER 01 SPOOL-HK-SETTINGS IN MFSPHK01.          *
+      *****************************************************************
+           05  ws-keep-for                pic 9(03) value 7.
+      *    run mode switch - 'P' performs the real mvsp0027 purge,
+      *    'D' requests report-only/simulation handling.
+           05  ws-run-mode                pic x(01) value 'P'.
+               88  ws-dry-run-mode                   value 'D'.
+               88  ws-purge-mode                      value 'P'.
+      *    per-job-class retention tiers - one mvsp0027 call per
+      *    entry, so different departments' compliance retention
+      *    requirements can each get their own number of days.
+           05  ws-job-class-count         pic 9(02) value 3.
+           05  ws-job-class-table         occurs 10 times.
+               10  ws-jc-name             pic x(08).
+               10  ws-jc-keep-for         pic 9(03).
+      *    restart switch - 'Y' resumes FILE-INPUT from the last
+      *    checkpoint written to RESTARTF instead of record one, so
+      *    an abend mid-run does not force a full reprocess.
+           05  ws-restart-mode            pic x(01) value 'N'.
+               88  ws-restart-requested               value 'Y'.
+      *    how often, in input records, FILE-INPUT checkpoints its
+      *    progress to RESTARTF.
+           05  ws-checkpoint-interval     pic 9(04) value 0100.
+      *    site-wide retention policy limits - every resolved
+      *    per-class retention value (defaults plus overrides) must
+      *    fall within these bounds or the run is rejected before
+      *    any mvsp0027 call is made. the site policy floor is 7
+      *    days, so a typo that drops a class's retention to near
+      *    zero is caught here rather than silently passing.
+           05  ws-min-retain-days         pic 9(03) value 007.
+           05  ws-max-retain-days         pic 9(03) value 365.
+      *    ddnames of the override-input files FILE-INPUT reads, in
+      *    turn, through the one INFILE fd.
+           05  ws-input-file-count        pic 9(02) value 1.
+           05  ws-input-file-table        occurs 10 times.
+               10  ws-input-file-ddname   pic x(08).
+      *    whether the installed mvsp0027 module actually populates
+      *    the 4th (stats) call argument. this is NOT confirmed
+      *    against any vendor documentation in this shop - leave 'N'
+      *    (legacy 3-argument call, summary report marked N/A) until
+      *    someone has checked the installed mvsp0027's interface
+      *    and flips it to 'Y'.
+           05  ws-stats-available         pic x(01) value 'N'.
+               88  ws-stats-interface-confirmed      value 'Y'.
