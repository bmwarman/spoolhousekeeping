@@ -5,55 +5,478 @@
 004600 ENVIRONMENT DIVISION.
 004700 input-output section.
        file-control.
-           select infile assign to ifile organization is sequential
+           select infile assign to ws-infile-ddname
+                  organization is sequential
                   file status is status-codei.
            select outfile assign to ofile organization is sequential
                   file status is status-codeo.
+           select restartf assign to restf organization is sequential
+                  file status is status-coder.
+           select alertf assign to alrtf organization is sequential
+                  file status is status-codea.
        DATA DIVISION.
        file section.
        fd  infile.
-       01  inrec                         pic x(80).
+       01  inrec.
+           05  inrec-job-name            pic x(08).
+           05  inrec-dataset-name        pic x(20).
+           05  inrec-keep-for            pic 9(03).
+           05  filler                    pic x(49).
        fd  outfile.
        01  outrec                        pic x(120).
+       fd  restartf.
+       01  restart-rec.
+           05  rstr-record-type         pic x(01).
+               88  rstr-is-input-checkpoint      value '1'.
+               88  rstr-is-class-complete        value '2'.
+           05  rstr-record-count         pic 9(06).
+           05  rstr-class-name           pic x(08).
+           05  filler                    pic x(105).
+       fd  alertf.
+       01  alert-rec                     pic x(80).
        WORKING-STORAGE SECTION.
        01 status-codei                   pic xx.
        01 status-codeo                   pic xx.
+       01 status-coder                   pic xx.
+       01 status-codea                   pic xx.
+       01 ws-infile-ddname               pic x(08) value 'IFILE'.
        01 ws-message                     pic x(120).
+       01  ws-current-date-time.
+           05  ws-cur-date               pic 9(08).
+           05  ws-cur-time               pic 9(06).
        01  spool-hk-settings.
            copy spoolhk.
        01  ws-mvsp0027-rc                pic xx comp-5.
        01  ws-mvsp0027-reason            pic xx.
-       01  disp-num                      pic 99.
+       01  disp-num                      pic 9(05).
+      *    category attached to the current mvsp0027 rc/reason -
+      *    'S' success, 'W' warning (nothing to clean), 'F' failure.
+       01  ws-rc-category                pic x(01).
+           88  ws-rc-success                        value 'S'.
+           88  ws-rc-warning                         value 'W'.
+           88  ws-rc-failure                         value 'F'.
+      *    set when any job class's mvsp0027 call ends WS-RC-FAILURE,
+      *    so 0000-MAINLINE-MODULE can raise RETURN-CODE instead of
+      *    exiting RC 0 on a run that actually failed to clean up one
+      *    or more classes. WS-MVSP0027-FAIL-COUNT is carried into the
+      *    summary report so failed classes are never silently folded
+      *    into the scanned/purged/retained totals.
+       01  ws-mvsp0027-failure-flag       pic x(01) value 'N'.
+           88  ws-mvsp0027-class-failed              value 'Y'.
+       01  ws-mvsp0027-fail-count         pic 9(02) value 0.
+      *    per-call entry/purge/retain counts returned by mvsp0027,
+      *    and the running totals accumulated across all job classes
+      *    for the end-of-run summary report.
+       01  ws-mvsp0027-stats.
+           05  ws-stat-scanned            pic 9(07) comp.
+           05  ws-stat-purged             pic 9(07) comp.
+           05  ws-stat-retained           pic 9(07) comp.
+       01  ws-run-totals.
+           05  ws-total-scanned           pic 9(07) value 0.
+           05  ws-total-purged            pic 9(07) value 0.
+           05  ws-total-retained          pic 9(07) value 0.
+      *    set only once a call-mvsp0027-and-report pass has actually
+      *    accumulated stats into ws-run-totals above - the summary
+      *    report must not claim real scanned/purged/retained counts
+      *    on a run where no such pass ever happened (dry run, or a
+      *    purge run against an unconfirmed stats interface).
+       01  ws-stats-collected-flag        pic x(01) value 'N'.
+           88  ws-stats-were-collected               value 'Y'.
+      *    override rows carried in from infile, keyed by job class.
+       01  ws-override-table.
+           05  ws-override-count         pic 9(03) value 0.
+           05  ws-override-entry         occurs 100 times.
+               10  ws-ovr-job-name       pic x(08).
+               10  ws-ovr-keep-for       pic 9(03).
+      *        dataset name the override row was read for - carried
+      *        through for audit/traceability logging only; matching
+      *        against the job-class table is still by job name.
+               10  ws-ovr-dataset-name   pic x(20).
+      *        set once this row has been applied to a job class -
+      *        any row still 'N' after RESOLVE-CLASS-OVERRIDES never
+      *        matched a configured job name.
+               10  ws-ovr-matched        pic x(01) value 'N'.
+                   88  ws-ovr-was-matched           value 'Y'.
+       01  ws-override-table-max         pic 9(03) value 100.
+       01  ws-jct-idx                    pic 9(02) value 0.
+       01  ws-ovr-idx                    pic 9(03) value 0.
+       01  ws-found-ovr-idx              pic 9(03) value 0.
+       01  ws-override-found             pic x(01) value 'N'.
+           88  ws-override-was-found                value 'Y'.
+      *    set when any resolved per-class retention value falls
+      *    outside the site policy's min/max bounds.
+       01  ws-policy-violation            pic x(01) value 'N'.
+           88  ws-policy-violated                    value 'Y'.
+      *    multi-file FILE-INPUT tracking - which configured input
+      *    file is currently open, and how many of them failed to
+      *    open at all.
+       01  ws-infile-idx                  pic 9(02) value 0.
+       01  ws-open-fail-count             pic 9(02) value 0.
+       01  ws-infile-opened                pic x(01) value 'N'.
+           88  ws-infile-was-opened                   value 'Y'.
+      *    set by FILE-INPUT/READ-INFILE when input processing hits
+      *    an unrecoverable error, so 0000-MAINLINE-MODULE can close
+      *    OUTFILE/ALERTF/RESTARTF cleanly before abending instead of
+      *    GOBACK-ing out of a nested section with files left open.
+       01  ws-fatal-error-flag             pic x(01) value 'N'.
+           88  ws-fatal-error-occurred                value 'Y'.
+      *    FILE-INPUT restart/checkpoint tracking fields.
+       01  ws-records-read               pic 9(06) value 0.
+       01  ws-restart-last-count         pic 9(06) value 0.
+       01  ws-checkpoint-quotient        pic 9(06) value 0.
+       01  ws-checkpoint-remainder       pic 9(06) value 0.
+       01  ws-rst-jct-idx                pic 9(02) value 0.
+      *    per-job-class completion tracking, loaded from RESTARTF's
+      *    class-complete rows on a restart so PROCESS-JOB-CLASSES can
+      *    skip any class whose MVSP0027 call already succeeded on a
+      *    prior attempt instead of re-invoking it.
+       01  ws-job-class-done-table.
+           05  ws-jc-done-flag   pic x(01) occurs 10 times value 'N'.
+               88  ws-jc-was-done               value 'Y'.
        PROCEDURE DIVISION.
 
       *****************************************************************
       *                                                               *
       *****************************************************************
        0000-MAINLINE-MODULE.
-      *    Perform FILE-INPUT
-           move 0 to ws-mvsp0027-rc 
-           call 'mvsp0027' using spool-hk-settings
-                                ws-mvsp0027-rc
-                                ws-mvsp0027-reason
+           accept ws-cur-date from date yyyymmdd
+           accept ws-cur-time from time
+           open output outfile
+           if status-codeo not = '00'
+               display 'OUTFILE OPEN FAILED, STATUS=' status-codeo
+                   upon console
+               set ws-fatal-error-occurred to true
+           end-if
+           open output alertf
+           if status-codea not = '00'
+               display 'ALERTF OPEN FAILED, STATUS=' status-codea
+                   upon console
+               set ws-fatal-error-occurred to true
+           end-if
+           perform 1000-initialize-job-classes
+           perform 1100-initialize-input-files
+      *    RESTARTF is read for its last checkpoint before it is
+      *    reopened for output, and stays open across both FILE-INPUT
+      *    and PROCESS-JOB-CLASSES so a class-complete row can be
+      *    written the moment that class's MVSP0027 call succeeds.
+           perform load-restart-checkpoint
+           open output restartf
+           if status-coder not = '00'
+               display 'RESTARTF OPEN FAILED, STATUS=' status-coder
+                   upon console
+               set ws-fatal-error-occurred to true
+           end-if
+           if not ws-fatal-error-occurred
+               perform FILE-INPUT
+               if not ws-fatal-error-occurred
+                   perform resolve-class-overrides
+                   perform validate-retention-policy
+                   if ws-policy-violated
+                       move 90 to return-code
+                   else
+                       perform process-job-classes
+                       perform write-summary-report
+                       if ws-mvsp0027-class-failed
+                           move 12 to return-code
+                       end-if
+                   end-if
+               end-if
+           end-if
+           close restartf
+           close outfile
+           close alertf
+           if ws-fatal-error-occurred
+               move 16 to return-code
+           end-if
+           goback.
+
+      *****************************************************************
+      *    1000-INITIALIZE-JOB-CLASSES - LOAD THE DEFAULT RETENTION   *
+      *    TIER FOR EACH JOB CLASS. THESE DEFAULTS ARE MAINTAINED     *
+      *    HERE, NOT IN SPOOLHK, SO THE COPYBOOK STAYS A PLAIN DATA   *
+      *    LAYOUT.                                                    *
+      *****************************************************************
+       1000-initialize-job-classes section.
+           move 3 to ws-job-class-count
+           move 'CICS    ' to ws-jc-name(1)
+           move 030 to ws-jc-keep-for(1)
+           move 'BATCH   ' to ws-jc-name(2)
+           move 007 to ws-jc-keep-for(2)
+           move 'TSO     ' to ws-jc-name(3)
+           move 007 to ws-jc-keep-for(3)
+           .
+
+      *****************************************************************
+      *    1100-INITIALIZE-INPUT-FILES - LOAD THE DDNAMES OF THE      *
+      *    OVERRIDE-INPUT FILES FILE-INPUT WILL READ IN TURN. THESE   *
+      *    ARE MAINTAINED HERE, NOT IN SPOOLHK, FOR THE SAME REASON   *
+      *    THE JOB-CLASS DEFAULTS ARE.                                *
+      *****************************************************************
+       1100-initialize-input-files section.
+           move 1 to ws-input-file-count
+           move 'IFILE   ' to ws-input-file-ddname(1)
+           .
+
+      *****************************************************************
+      *    RESOLVE-CLASS-OVERRIDES - APPLY ANY OVERRIDE ROWS READ     *
+      *    FROM INFILE ON TOP OF THE DEFAULT JOB-CLASS TABLE.         *
+      *****************************************************************
+       resolve-class-overrides section.
+           move 1 to ws-jct-idx
+           perform until ws-jct-idx > ws-job-class-count
+               perform find-override-for-class
+               if ws-override-was-found
+                   move ws-ovr-keep-for(ws-found-ovr-idx)
+                     to ws-jc-keep-for(ws-jct-idx)
+               end-if
+               add 1 to ws-jct-idx
+           end-perform
+           perform report-unmatched-overrides
+           .
+
+       find-override-for-class section.
+           move 'N' to ws-override-found
+           move 0 to ws-found-ovr-idx
+           move 1 to ws-ovr-idx
+           perform until ws-ovr-idx > ws-override-count
+               if ws-ovr-job-name(ws-ovr-idx) = ws-jc-name(ws-jct-idx)
+                   set ws-override-was-found to true
+                   move ws-ovr-idx to ws-found-ovr-idx
+                   set ws-ovr-was-matched(ws-ovr-idx) to true
+                   move ws-override-count to ws-ovr-idx
+               end-if
+               add 1 to ws-ovr-idx
+           end-perform
+           .
+
+      *****************************************************************
+      *    REPORT-UNMATCHED-OVERRIDES - FLAG ANY OVERRIDE ROW THAT    *
+      *    NEVER MATCHED ONE OF THE CONFIGURED JOB CLASSES, SO A      *
+      *    MISTYPED OR RETIRED JOB NAME IN AN OVERRIDE FILE DOES NOT  *
+      *    SILENTLY DO NOTHING.                                      *
+      *****************************************************************
+       report-unmatched-overrides section.
+           move 1 to ws-ovr-idx
+           perform until ws-ovr-idx > ws-override-count
+               if not ws-ovr-was-matched(ws-ovr-idx)
+                   display 'OVERRIDE ROW FOR JOB '
+                       ws-ovr-job-name(ws-ovr-idx) ' DATASET '
+                       ws-ovr-dataset-name(ws-ovr-idx)
+                       ' NEVER MATCHED A CONFIGURED JOB CLASS'
+                       upon console
+                   move spaces to alert-rec
+                   string
+                        'MFSPHK01 '          delimited by size
+                        ws-cur-date          delimited by size
+                        ' '                 delimited by size
+                        ws-cur-time          delimited by size
+                        ' OVERRIDE JOB='     delimited by size
+                        ws-ovr-job-name(ws-ovr-idx)
+                                             delimited by size
+                        ' NEVER MATCHED A JOB CLASS'
+                                             delimited by size
+                   into alert-rec
+                   write alert-rec
+               end-if
+               add 1 to ws-ovr-idx
+           end-perform
+           .
+
+      *****************************************************************
+      *    VALIDATE-RETENTION-POLICY - CHECK EVERY RESOLVED PER-CLASS *
+      *    RETENTION VALUE AGAINST THE SITE'S MIN/MAX POLICY BEFORE   *
+      *    ANY MVSP0027 CALL IS MADE. ONE BAD VALUE BLOCKS THE WHOLE  *
+      *    RUN RATHER THAN JUST THE OFFENDING CLASS.                 *
+      *****************************************************************
+       validate-retention-policy section.
+           move 'N' to ws-policy-violation
+           move 1 to ws-jct-idx
+           perform until ws-jct-idx > ws-job-class-count
+               if ws-jc-keep-for(ws-jct-idx) < ws-min-retain-days
+                  or ws-jc-keep-for(ws-jct-idx) > ws-max-retain-days
+                   set ws-policy-violated to true
+                   display 'RETENTION POLICY VIOLATION - CLASS '
+                       ws-jc-name(ws-jct-idx) ' KEEP-FOR '
+                       ws-jc-keep-for(ws-jct-idx)
+                       ' IS OUTSIDE SITE LIMITS '
+                       ws-min-retain-days ' TO ' ws-max-retain-days
+                       upon console
+                   perform write-policy-violation-record
+               end-if
+               add 1 to ws-jct-idx
+           end-perform
+           .
+
+      *****************************************************************
+      *    WRITE-POLICY-VIOLATION-RECORD - AUDIT AND ALERT A CLASS    *
+      *    REJECTED BY VALIDATE-RETENTION-POLICY, SO THE RC 90        *
+      *    REJECTION OF THE WHOLE RUN LEAVES A TRAIL BEHIND IT        *
+      *    INSTEAD OF JUST A CONSOLE MESSAGE.                         *
+      *****************************************************************
+       write-policy-violation-record section.
+           move spaces to outrec
+           string
+                ws-cur-date                    delimited by size
+                ' '                           delimited by size
+                ws-cur-time                    delimited by size
+                ' POLICY VIOLATION CLASS='     delimited by size
+                ws-jc-name(ws-jct-idx)         delimited by size
+                ' KEEP-FOR='                   delimited by size
+                ws-jc-keep-for(ws-jct-idx)     delimited by size
+                ' LIMITS='                     delimited by size
+                ws-min-retain-days             delimited by size
+                '-'                           delimited by size
+                ws-max-retain-days             delimited by size
+           into outrec
+           write outrec
+           move spaces to alert-rec
+           string
+                'MFSPHK01 '                    delimited by size
+                ws-cur-date                    delimited by size
+                ' '                           delimited by size
+                ws-cur-time                    delimited by size
+                ' RETENTION POLICY VIOLATION CLASS='
+                                               delimited by size
+                ws-jc-name(ws-jct-idx)         delimited by size
+                ' KEEP-FOR='                   delimited by size
+                ws-jc-keep-for(ws-jct-idx)     delimited by size
+           into alert-rec
+           write alert-rec
+           .
+
+      *****************************************************************
+      *    PROCESS-JOB-CLASSES - CALL MVSP0027 ONCE PER JOB-CLASS     *
+      *    TABLE ENTRY, USING THAT CLASS'S RESOLVED RETENTION VALUE.  *
+      *****************************************************************
+       process-job-classes section.
+           move 1 to ws-jct-idx
+           perform until ws-jct-idx > ws-job-class-count
+               if ws-restart-requested
+                  and ws-jc-was-done(ws-jct-idx)
+                   display 'CLASS ' ws-jc-name(ws-jct-idx)
+                       ' ALREADY COMPLETED ON A PRIOR ATTEMPT - '
+                       'SKIPPING' upon console
+               else
+                   move ws-jc-keep-for(ws-jct-idx) to ws-keep-for
+                   perform call-mvsp0027-and-report
+               end-if
+               add 1 to ws-jct-idx
+           end-perform
+           .
+
+      *****************************************************************
+      *    CALL-MVSP0027-AND-REPORT - CALL MVSP0027 FOR THE CURRENT   *
+      *    JOB CLASS, DISPLAY THE RESULT AND AUDIT IT.                *
+      *    NOTE: THE RC/REASON MEANINGS DOCUMENTED BELOW ARE THIS     *
+      *    SHOP'S WORKING ASSUMPTIONS - THEY ARE NOT CONFIRMED        *
+      *    AGAINST ANY MVSP0027 VENDOR MANUAL OR PLM IN THIS REPO.    *
+      *    CONFIRM THEM AGAINST THE INSTALLED MODULE'S OWN            *
+      *    DOCUMENTATION BEFORE AN OPERATOR ACTS ON THIS TEXT ALONE.  *
+      *****************************************************************
+       call-mvsp0027-and-report section.
+           move 0 to ws-mvsp0027-rc
+           move 0 to ws-mvsp0027-reason
+           move 0 to ws-stat-scanned
+           move 0 to ws-stat-purged
+           move 0 to ws-stat-retained
+      *    dry-run mode must never call the real purge - only a
+      *    'P' (purge-mode) run actually invokes mvsp0027.
+           if ws-purge-mode
+               if ws-stats-interface-confirmed
+                   call 'mvsp0027' using spool-hk-settings
+                                        ws-mvsp0027-rc
+                                        ws-mvsp0027-reason
+                                        ws-mvsp0027-stats
+               else
+                   call 'mvsp0027' using spool-hk-settings
+                                        ws-mvsp0027-rc
+                                        ws-mvsp0027-reason
+               end-if
+           end-if
            move spaces to ws-message
+           move  ws-mvsp0027-rc  to disp-num
+           if ws-dry-run-mode
+               set ws-rc-success to true
+               string
+                    'SPOOL CLEAN-UP SIMULATED - NO PURGE '
+                                                     delimited by size
+                    'PERFORMED - CLASS '            delimited by size
+                     ws-jc-name(ws-jct-idx)         delimited by size
+                    ' maximum retain period is '    delimited by size
+                     ws-keep-for                    delimited by size
+                     ' days. '                      delimited by size
+               into ws-message
+           else
            evaluate ws-mvsp0027-rc
+      *        RC 0  - (assumed) normal completion, spool purged.
              when 0
+               set ws-rc-success to true
                string
-                    'SPOOL CLEAN-UP ENDED NORMALLY' delimited by size
+                    'SPOOL CLEAN-UP ENDED NORMALLY - CLASS '
+                                                     delimited by size
+                     ws-jc-name(ws-jct-idx)         delimited by size
                     ' maximum retain period is '    delimited by size
                      ws-keep-for                    delimited by size
                      ' days. '                      delimited by size
                into ws-message
+      *        RC 4  - (assumed) nothing to clean, spool empty.
              when 4
+               set ws-rc-warning to true
                string
                     'SPOOL CLEAN-UP ENDED, '        delimited by size
-                    ' empty CASSPOOL/MVSSPOOL  '    delimited by size
+                    ' empty CASSPOOL/MVSSPOOL - CLASS '
+                                                     delimited by size
+                     ws-jc-name(ws-jct-idx)         delimited by size
                     ' maximum retain period is '    delimited by size
                      ws-keep-for                    delimited by size
                      ' days. '                      delimited by size
                into ws-message
-           when other
-               move  ws-mvsp0027-rc  to disp-num
+      *        RC 8  - (assumed) nothing new since last run.
+             when 8
+               set ws-rc-warning to true
+               string
+                    'SPOOL CLEAN-UP ENDED, NOTHING NEW TO '
+                                                     delimited by size
+                    'CLEAN - CLASS '                delimited by size
+                     ws-jc-name(ws-jct-idx)         delimited by size
+               into ws-message
+      *        RC 12 - (assumed) invalid parameter passed.
+             when 12
+               set ws-rc-failure to true
+               string
+                    'SPOOL CLEAN-UP FAILED - INVALID '
+                                                     delimited by size
+                    'PARAMETER, RC = '              delimited by size
+                     disp-num                       delimited by size
+                    ' reason code = '               delimited by size
+                     ws-mvsp0027-reason             delimited by size
+               into ws-message
+      *        RC 16 - (assumed) catalog/VSAM error accessing
+      *        CASSPOOL or MVSSPOOL.
+             when 16
+               set ws-rc-failure to true
+               string
+                    'SPOOL CLEAN-UP FAILED - CATALOG/VSAM '
+                                                     delimited by size
+                    'ERROR, RC = '                  delimited by size
+                     disp-num                       delimited by size
+                    ' reason code = '               delimited by size
+                     ws-mvsp0027-reason             delimited by size
+               into ws-message
+      *        RC 20 - (assumed) spool subsystem unavailable.
+             when 20
+               set ws-rc-failure to true
+               string
+                    'SPOOL CLEAN-UP FAILED - SPOOL '
+                                                     delimited by size
+                    'SUBSYSTEM UNAVAILABLE, RC = '  delimited by size
+                     disp-num                       delimited by size
+                    ' reason code = '               delimited by size
+                     ws-mvsp0027-reason             delimited by size
+               into ws-message
+      *        any other RC - unexpected, treat as a failure.
+             when other
+               set ws-rc-failure to true
                string
                     'SPOOL clean-up failed RC = '  delimited by size
                      disp-num                      delimited by size
@@ -61,35 +484,372 @@
                      ws-mvsp0027-reason            delimited by size
                into ws-message
            end-evaluate
+           end-if
+      *    only a call that actually succeeded may contribute to the
+      *    summary report's scanned/purged/retained totals - a failed
+      *    call's (pre-cleared, unvalidated) stats must never be
+      *    blended into "confirmed" capacity-planning trend data.
+           if ws-purge-mode and ws-stats-interface-confirmed
+              and ws-rc-success
+               add ws-stat-scanned  to ws-total-scanned
+               add ws-stat-purged   to ws-total-purged
+               add ws-stat-retained to ws-total-retained
+               set ws-stats-were-collected to true
+           end-if
            display ws-message upon console
-           goback.
+           perform write-audit-record
+           if ws-rc-failure
+               perform write-alert-record
+               set ws-mvsp0027-class-failed to true
+               add 1 to ws-mvsp0027-fail-count
+           else
+               if ws-purge-mode
+                   perform write-class-checkpoint
+               end-if
+           end-if
+           .
+
+      *****************************************************************
+      *    WRITE-CLASS-CHECKPOINT - RECORD THAT THE CURRENT JOB        *
+      *    CLASS'S MVSP0027 CALL COMPLETED WITHOUT FAILURE, SO A       *
+      *    RESTARTED RUN CAN SKIP RE-INVOKING IT FOR THIS CLASS.       *
+      *****************************************************************
+       write-class-checkpoint section.
+           move spaces to restart-rec
+           set rstr-is-class-complete to true
+           move ws-jc-name(ws-jct-idx) to rstr-class-name
+           write restart-rec
+           .
+
+      *****************************************************************
+      *    WRITE-AUDIT-RECORD - WRITE A PERMANENT AUDIT TRAIL ROW TO  *
+      *    OUTFILE SO THE RETENTION POLICY APPLIED THIS RUN CAN BE    *
+      *    PROVEN LATER, INSTEAD OF RELYING ON SYSOUT.               *
+      *****************************************************************
+       write-audit-record section.
+           move spaces to outrec
+           if ws-dry-run-mode
+               string
+                    ws-cur-date             delimited by size
+                    ' '                    delimited by size
+                    ws-cur-time             delimited by size
+                    ' CLASS='               delimited by size
+                    ws-jc-name(ws-jct-idx)  delimited by size
+                    ' RC='                  delimited by size
+                    disp-num                delimited by size
+                    ' REASON='              delimited by size
+                    ws-mvsp0027-reason      delimited by size
+                    ' KEEP-FOR='            delimited by size
+                    ws-keep-for             delimited by size
+                    ' (SIMULATED - NO PURGE PERFORMED)'
+                                            delimited by size
+               into outrec
+           else
+               string
+                    ws-cur-date             delimited by size
+                    ' '                    delimited by size
+                    ws-cur-time             delimited by size
+                    ' CLASS='               delimited by size
+                    ws-jc-name(ws-jct-idx)  delimited by size
+                    ' RC='                  delimited by size
+                    disp-num                delimited by size
+                    ' REASON='              delimited by size
+                    ws-mvsp0027-reason      delimited by size
+                    ' KEEP-FOR='            delimited by size
+                    ws-keep-for             delimited by size
+               into outrec
+           end-if
+           write outrec
+           .
+
+      *****************************************************************
+      *    WRITE-SUMMARY-REPORT - WRITE ONE END-OF-JOB ROW TO OUTFILE *
+      *    CARRYING THE TOTAL SPOOL ENTRIES SCANNED/PURGED/RETAINED   *
+      *    ACROSS ALL JOB CLASSES, FOR CAPACITY-PLANNING TREND DATA.  *
+      *****************************************************************
+       write-summary-report section.
+           move spaces to outrec
+           if ws-stats-were-collected
+               string
+                    ws-cur-date             delimited by size
+                    ' '                    delimited by size
+                    ws-cur-time             delimited by size
+                    ' SUMMARY SCANNED='     delimited by size
+                    ws-total-scanned       delimited by size
+                    ' PURGED='              delimited by size
+                    ws-total-purged        delimited by size
+                    ' RETAINED='            delimited by size
+                    ws-total-retained      delimited by size
+                    ' FAILED CLASSES='      delimited by size
+                    ws-mvsp0027-fail-count delimited by size
+               into outrec
+           else
+               string
+                    ws-cur-date             delimited by size
+                    ' '                    delimited by size
+                    ws-cur-time             delimited by size
+                    ' SUMMARY SCANNED=N/A PURGED=N/A RETAINED=N/A'
+                                            delimited by size
+                    ' (NO CONFIRMED MVSP0027 STATS COLLECTED '
+                                            delimited by size
+                    'THIS RUN)'             delimited by size
+                    ' FAILED CLASSES='      delimited by size
+                    ws-mvsp0027-fail-count delimited by size
+               into outrec
+           end-if
+           write outrec
+           .
+
+      *****************************************************************
+      *    WRITE-ALERT-RECORD - WRITE ONE ROW TO ALERTF FOR EVERY     *
+      *    MVSP0027 FAILURE SO THE NOTIFICATION BATCH STEP CAN PAGE   *
+      *    THE OPERATOR WITHOUT HAVING TO SCAN THE AUDIT TRAIL.       *
+      *****************************************************************
+       write-alert-record section.
+           move spaces to alert-rec
+           string
+                'MFSPHK01 '             delimited by size
+                ws-cur-date             delimited by size
+                ' '                    delimited by size
+                ws-cur-time             delimited by size
+                ' CLASS='               delimited by size
+                ws-jc-name(ws-jct-idx)  delimited by size
+                ' RC='                  delimited by size
+                disp-num                delimited by size
+                ' REASON='              delimited by size
+                ws-mvsp0027-reason      delimited by size
+           into alert-rec
+           write alert-rec
+           .
 
+      *****************************************************************
+      *    FILE-INPUT - READ EACH OVERRIDE ROW FROM EVERY CONFIGURED  *
+      *    INPUT FILE, IN TURN, THROUGH THE ONE INFILE FD, AND CARRY  *
+      *    JOB-NAME/RETENTION INTO THE OVERRIDE TABLE SO IT CAN BE    *
+      *    APPLIED AGAINST THE JOB-CLASS TABLE BY ITS JOB NAME.       *
+      *    PROGRESS IS CHECKPOINTED TO RESTARTF SO A RESTARTED RUN    *
+      *    CAN SKIP PAST ROWS ALREADY LOADED ON A PRIOR ATTEMPT.      *
+      *****************************************************************
        FILE-INPUT SECTION.
-           perform open-infile
-           perform read-infile
-           PERFORM UNTIL status-codei NOT = '00'
-              *> populate mvsp0027 parms
-              perform read-infile
+           move 0 to ws-open-fail-count
+           move 1 to ws-infile-idx
+           perform until ws-infile-idx > ws-input-file-count
+               move ws-input-file-ddname(ws-infile-idx)
+                 to ws-infile-ddname
+               perform open-infile
+               if ws-infile-was-opened
+                   perform read-infile
+                   PERFORM UNTIL status-codei NOT = '00'
+                      add 1 to ws-records-read
+                      if ws-restart-requested
+                         and ws-records-read <= ws-restart-last-count
+                          continue
+                      else
+                          if ws-override-count >= ws-override-table-max
+                              display 'OVERRIDE TABLE FULL ('
+                                  ws-override-table-max
+                                  ' ENTRIES) - DROPPING ROW FOR JOB '
+                                  inrec-job-name upon console
+                          else
+                              add 1 to ws-override-count
+                              move inrec-job-name
+                                to ws-ovr-job-name(ws-override-count)
+                              move inrec-keep-for
+                                to ws-ovr-keep-for(ws-override-count)
+                              move inrec-dataset-name
+                                to ws-ovr-dataset-name
+                                     (ws-override-count)
+                              display 'OVERRIDE LOADED - JOB='
+                                  inrec-job-name ' DATASET='
+                                  inrec-dataset-name ' KEEP-FOR='
+                                  inrec-keep-for upon console
+                          end-if
+                      end-if
+                      perform checkpoint-progress
+                      perform read-infile
+                   end-perform
+                   close infile
+               end-if
+               if ws-fatal-error-occurred
+                   move ws-input-file-count to ws-infile-idx
+               end-if
+               add 1 to ws-infile-idx
            end-perform
+           if ws-open-fail-count = ws-input-file-count
+               set ws-fatal-error-occurred to true
+           end-if
            .
 
+      *****************************************************************
+      *    CHECKPOINT-PROGRESS - EVERY WS-CHECKPOINT-INTERVAL RECORDS *
+      *    WRITE THE CURRENT RECORD COUNT TO RESTARTF.                *
+      *****************************************************************
+       checkpoint-progress section.
+           divide ws-records-read by ws-checkpoint-interval
+               giving ws-checkpoint-quotient
+               remainder ws-checkpoint-remainder
+               on size error
+                   display 'WS-CHECKPOINT-INTERVAL IS ZERO - '
+                       'SKIPPING CHECKPOINT WRITE' upon console
+                   move 1 to ws-checkpoint-remainder
+           end-divide
+           if ws-checkpoint-remainder = 0
+               move spaces to restart-rec
+               set rstr-is-input-checkpoint to true
+               move ws-records-read to rstr-record-count
+               write restart-rec
+           end-if
+           .
+
+      *****************************************************************
+      *    LOAD-RESTART-CHECKPOINT - IF A RESTART WAS REQUESTED, READ  *
+      *    RESTARTF FOR THE LAST CHECKPOINTED RECORD COUNT (SO         *
+      *    FILE-INPUT KNOWS HOW MANY ROWS TO SKIP) AND FOR EVERY       *
+      *    JOB CLASS ALREADY MARKED COMPLETE (SO PROCESS-JOB-CLASSES   *
+      *    KNOWS WHICH MVSP0027 CALLS NOT TO REPEAT).                 *
+      *****************************************************************
+       load-restart-checkpoint section.
+           move 0 to ws-restart-last-count
+           if ws-restart-requested
+               open input restartf
+               if status-coder = '00'
+                   perform until status-coder not = '00'
+                       read restartf
+                       if status-coder = '00'
+                           evaluate true
+                               when rstr-is-input-checkpoint
+                                   move rstr-record-count
+                                     to ws-restart-last-count
+                               when rstr-is-class-complete
+                                   perform mark-class-done
+                           end-evaluate
+                       end-if
+                   end-perform
+                   close restartf
+               end-if
+           end-if
+           .
+
+      *****************************************************************
+      *    MARK-CLASS-DONE - MATCH A CLASS-COMPLETE ROW READ FROM      *
+      *    RESTARTF BACK TO ITS ENTRY IN THE JOB-CLASS TABLE.          *
+      *****************************************************************
+       mark-class-done section.
+           move 1 to ws-rst-jct-idx
+           perform until ws-rst-jct-idx > ws-job-class-count
+               if ws-jc-name(ws-rst-jct-idx) = rstr-class-name
+                   set ws-jc-was-done(ws-rst-jct-idx) to true
+                   move ws-job-class-count to ws-rst-jct-idx
+               end-if
+               add 1 to ws-rst-jct-idx
+           end-perform
+           .
+
+      *****************************************************************
+      *    OPEN-INFILE - OPEN THE CURRENTLY SELECTED INPUT FILE,      *
+      *    DIFFERENTIATING WHY IT FAILED (MISSING DD, BAD ALLOCATION, *
+      *    RECORD FORMAT MISMATCH) RATHER THAN ABENDING ON THE SPOT - *
+      *    A FAILURE HERE ONLY SKIPS THIS ONE FILE.                  *
+      *****************************************************************
        open-infile section.
+           move 'N' to ws-infile-opened
            open input infile
-           if status-codei = '00'
-               continue
-           else
-               move 12 to return-code
-               goback
-           end-if
+           evaluate status-codei
+               when '00'
+                   set ws-infile-was-opened to true
+               when '35'
+                   display 'INFILE DD ' ws-infile-ddname
+                       ' NOT FOUND - SKIPPING' upon console
+                   perform log-open-failure
+               when '37'
+                   display 'INFILE DD ' ws-infile-ddname
+                       ' COULD NOT BE OPENED/ALLOCATED - SKIPPING'
+                       upon console
+                   perform log-open-failure
+               when '39'
+                   display 'INFILE DD ' ws-infile-ddname
+                       ' RECORD FORMAT MISMATCH - SKIPPING'
+                       upon console
+                   perform log-open-failure
+               when other
+                   display 'INFILE DD ' ws-infile-ddname
+                       ' OPEN FAILED, STATUS=' status-codei
+                       ' - SKIPPING' upon console
+                   perform log-open-failure
+           end-evaluate
+           .
+
+      *****************************************************************
+      *    LOG-OPEN-FAILURE - COUNT AND ALERT ON AN INFILE THAT COULD *
+      *    NOT BE OPENED, SO THE NOTIFICATION STEP SEES IT EVEN WHEN  *
+      *    ENOUGH OTHER INPUT FILES OPENED TO LET THE RUN CONTINUE.  *
+      *****************************************************************
+       log-open-failure section.
+           add 1 to ws-open-fail-count
+           move spaces to alert-rec
+           string
+                'MFSPHK01 '             delimited by size
+                ws-cur-date             delimited by size
+                ' '                    delimited by size
+                ws-cur-time             delimited by size
+                ' INFILE OPEN FAILED DD='
+                                        delimited by size
+                ws-infile-ddname        delimited by size
+                ' STATUS='              delimited by size
+                status-codei            delimited by size
+           into alert-rec
+           write alert-rec
            .
+
+      *****************************************************************
+      *    LOG-READ-FAILURE - ALERT ON A FATAL INFILE READ ERROR SO   *
+      *    THE NOTIFICATION STEP SEES IT EVEN THOUGH THE RUN ABENDS   *
+      *    AFTER 0000-MAINLINE-MODULE CLOSES OUTFILE/ALERTF.          *
+      *****************************************************************
+       log-read-failure section.
+           move spaces to alert-rec
+           string
+                'MFSPHK01 '             delimited by size
+                ws-cur-date             delimited by size
+                ' '                    delimited by size
+                ws-cur-time             delimited by size
+                ' INFILE READ FAILED DD='
+                                        delimited by size
+                ws-infile-ddname        delimited by size
+                ' STATUS='              delimited by size
+                status-codei            delimited by size
+           into alert-rec
+           write alert-rec
+           .
+
+      *****************************************************************
+      *    READ-INFILE - READ THE NEXT OVERRIDE ROW, DIFFERENTIATING  *
+      *    END-OF-FILE, A RECORD-LENGTH MISMATCH (STATUS 04 - USUALLY *
+      *    MEANS EVERY RECORD IN THE FILE IS MIS-SIZED, SO IT IS      *
+      *    TREATED AS SEVERELY AS THE OPEN-TIME STATUS 39 RECORD-     *
+      *    FORMAT MISMATCH AND THE REST OF THIS FILE IS SKIPPED       *
+      *    RATHER THAN RISK LOADING GARBAGE INTO THE OVERRIDE TABLE), *
+      *    AND A GENUINE RECORD-FORMAT/DEVICE ERROR (FATAL - SETS     *
+      *    WS-FATAL-ERROR-FLAG FOR 0000-MAINLINE-MODULE TO ACT ON,    *
+      *    RATHER THAN ABENDING FROM INSIDE THIS NESTED SECTION).     *
+      *****************************************************************
        read-infile section.
            read infile
            evaluate status-codei
                when '00'
                when '10'
                    continue
+               when '04'
+                   display 'INFILE DD ' ws-infile-ddname
+                       ' RECORD LENGTH MISMATCH (STATUS 04) - '
+                       'SKIPPING REMAINDER OF FILE' upon console
+                   perform log-read-failure
+                   move '10' to status-codei
                when other
-                   move 16 to return-code
-                   goback
+                   display 'INFILE DD ' ws-infile-ddname
+                       ' READ FAILED, STATUS=' status-codei
+                       upon console
+                   perform log-read-failure
+                   set ws-fatal-error-occurred to true
            end-evaluate
            .
